@@ -3,22 +3,50 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT  INPUT-FILE-1     ASSIGN TO "INPUTFILE1.TXT"
+           SELECT  INPUT-FILE-1     ASSIGN TO WK-DDNAME-IN1
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE   IS DYNAMIC
+                   RECORD KEY    IS IN1-KEY.
+           SELECT  INPUT-FILE-2     ASSIGN TO WK-DDNAME-IN2
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE   IS DYNAMIC
+                   RECORD KEY    IS IN2-KEY.
+           SELECT  INPUT-FILE-3     ASSIGN TO WK-DDNAME-IN3
                    ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT  INPUT-FILE-2     ASSIGN TO "INPUTFILE2.TXT"
+           SELECT  OUTPUT-FILE-1    ASSIGN TO WK-DDNAME-OUT1
                    ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT  OUTPUT-FILE-1    ASSIGN TO "OUTPUTFILE1.TXT"
+           SELECT  OUTPUT-FILE-2    ASSIGN TO WK-DDNAME-OUT2
                    ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT  OUTPUT-FILE-2    ASSIGN TO "OUTPUTFILE2.TXT"
+           SELECT  OUTPUT-FILE-3    ASSIGN TO WK-DDNAME-OUT3
                    ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT  OUTPUT-FILE-3    ASSIGN TO "OUTPUTFILE3.TXT"
+           SELECT  OUTPUT-FILE-4    ASSIGN TO WK-DDNAME-OUT4
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  OUTPUT-FILE-5    ASSIGN TO WK-DDNAME-OUT5
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  OUTPUT-FILE-6    ASSIGN TO WK-DDNAME-OUT6
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  OUTPUT-FILE-7    ASSIGN TO WK-DDNAME-OUT7
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  OUTPUT-FILE-8    ASSIGN TO WK-DDNAME-OUT8
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  OUTPUT-FILE-9    ASSIGN TO WK-DDNAME-OUT9
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  CHECKPOINT-FILE  ASSIGN TO WK-DDNAME-CKPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  EXCEPTION-FILE   ASSIGN TO WK-DDNAME-EXCP
                    ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD INPUT-FILE-1.
-              01 INPUTRECORD1            PIC X(80).
+              01 INPUTRECORD1.
+                 05 IN1-KEY              PIC X(08).
+                 05 IN1-DATA             PIC X(72).
            FD INPUT-FILE-2.
-              01 INPUTRECORD2            PIC X(80).
+              01 INPUTRECORD2.
+                 05 IN2-KEY              PIC X(08).
+                 05 IN2-DATA             PIC X(72).
+           FD INPUT-FILE-3.
+              01 INPUTRECORD3            PIC X(80).
 
            FD OUTPUT-FILE-1.
               01 OUTPUTRECORD1           PIC X(80).
@@ -26,16 +54,185 @@
               01 OUTPUTRECORD2           PIC X(80).
            FD OUTPUT-FILE-3.
               01 OUTPUTRECORD3           PIC X(80).
+           FD OUTPUT-FILE-4.
+              01 OUTPUTRECORD4           PIC X(80).
+           FD OUTPUT-FILE-5.
+              01 OUTPUTRECORD5           PIC X(80).
+           FD OUTPUT-FILE-6.
+              01 OUTPUTRECORD6           PIC X(80).
+           FD OUTPUT-FILE-7.
+              01 OUTPUTRECORD7           PIC X(80).
+           FD OUTPUT-FILE-8.
+              01 OUTPUTRECORD8           PIC X(80).
+           FD OUTPUT-FILE-9.
+              01 OUTPUTRECORD9           PIC X(254).
+           FD CHECKPOINT-FILE.
+              01 CHECKPOINTRECORD        PIC X(250).
+           FD EXCEPTION-FILE.
+              01 EXCEPTIONRECORD         PIC X(80).
        WORKING-STORAGE SECTION.
+       01  WK-FILE-ASSIGNMENTS.
+           05 WK-DDNAME-IN1              PIC X(20)
+              VALUE  "INPUTFILE1.TXT".
+           05 WK-DDNAME-IN2              PIC X(20)
+              VALUE  "INPUTFILE2.TXT".
+           05 WK-DDNAME-IN3              PIC X(20)
+              VALUE  "INPUTFILE3.TXT".
+           05 WK-DDNAME-OUT1             PIC X(20)
+              VALUE  "OUTPUTFILE1.TXT".
+           05 WK-DDNAME-OUT2             PIC X(20)
+              VALUE  "OUTPUTFILE2.TXT".
+           05 WK-DDNAME-OUT3             PIC X(20)
+              VALUE  "OUTPUTFILE3.TXT".
+           05 WK-DDNAME-OUT4             PIC X(20)
+              VALUE  "OUTPUTFILE4.TXT".
+           05 WK-DDNAME-OUT5             PIC X(20)
+              VALUE  "OUTPUTFILE5.TXT".
+           05 WK-DDNAME-OUT6             PIC X(20)
+              VALUE  "OUTPUTFILE6.TXT".
+           05 WK-DDNAME-OUT7             PIC X(20)
+              VALUE  "OUTPUTFILE7.TXT".
+           05 WK-DDNAME-OUT8             PIC X(20)
+              VALUE  "OUTPUTFILE8.TXT".
+           05 WK-DDNAME-OUT9             PIC X(20)
+              VALUE  "OUTPUTFILE9.TXT".
+           05 WK-DDNAME-CKPT             PIC X(20)
+              VALUE  "CHECKPOINT.TXT".
+           05 WK-DDNAME-EXCP             PIC X(20)
+              VALUE  "EXCEPTION.TXT".
+
+       01  WK-RESTART-IND                PIC X(1)     VALUE  "N".
+
        01  WK-KEY-VALUE                  PIC X(8).
+       01  WK-LOW-KEY                    PIC X(8).
        01  WK-INPUT1-REC.
            05 WK-INPUT1-KEY              PIC X(8).
-           05 FILLER                     PIC X(72).
+           05 WK-INPUT1-KEY-NUM  REDEFINES  WK-INPUT1-KEY
+                                          PIC 9(8).
+           COPY DETLFLD REPLACING ==:TAG:== BY ==WK-INPUT1==.
+       01  WK-INPUT1-TRAILER-REC  REDEFINES  WK-INPUT1-REC.
+           05 FILLER                     PIC X(8).
+           05 WK-INPUT1-TRAILER-COUNT    PIC 9(09).
+           05 WK-INPUT1-TRAILER-HASH     PIC 9(15).
+           05 FILLER                     PIC X(48).
        01  WK-INPUT2-REC.
            05 WK-INPUT2-KEY              PIC X(8).
-           05 FILLER                     PIC X(72).
+           05 WK-INPUT2-KEY-NUM  REDEFINES  WK-INPUT2-KEY
+                                          PIC 9(8).
+           COPY DETLFLD REPLACING ==:TAG:== BY ==WK-INPUT2==.
+       01  WK-INPUT2-TRAILER-REC  REDEFINES  WK-INPUT2-REC.
+           05 FILLER                     PIC X(8).
+           05 WK-INPUT2-TRAILER-COUNT    PIC 9(09).
+           05 WK-INPUT2-TRAILER-HASH     PIC 9(15).
+           05 FILLER                     PIC X(48).
+       01  WK-INPUT3-REC.
+           05 WK-INPUT3-KEY              PIC X(8).
+           COPY DETLFLD REPLACING ==:TAG:== BY ==WK-INPUT3==.
+       01  WK-RECORDS-DIFFER             PIC X(1)     VALUE  "N".
+
+       01  CHANGED-RECORD-LINE.
+           05 CR-KEY                     PIC X(8).
+           05 FILLER                     PIC X(2)     VALUE  SPACES.
+           05 CR-REC1                    PIC X(80)    VALUE  SPACES.
+           05 FILLER                     PIC X(2)     VALUE  SPACES.
+           05 CR-REC2                    PIC X(80)    VALUE  SPACES.
+           05 FILLER                     PIC X(2)     VALUE  SPACES.
+           05 CR-REC3                    PIC X(80)    VALUE  SPACES.
        01  WK-EOF-FL1                    PIC X(1)     VALUE  "N".
        01  WK-EOF-FL2                    PIC X(1)     VALUE  "N".
+       01  WK-EOF-FL3                    PIC X(1)     VALUE  "N".
+       01  WK-EOF-CKPT                   PIC X(1)     VALUE  "N".
+
+       01  WK-CHECKPOINT-INTERVAL        PIC 9(9)     COMP
+              VALUE  1000.
+       01  WK-RECORDS-SINCE-CHECKPOINT   PIC 9(9)     COMP  VALUE  ZERO.
+       01  WK-LAST-CKPT-KEY1             PIC X(8)     VALUE  LOW-VALUES.
+       01  WK-LAST-CKPT-KEY2             PIC X(8)     VALUE  LOW-VALUES.
+       01  WK-LAST-CKPT-KEY3             PIC X(8)     VALUE  LOW-VALUES.
+
+       01  WK-PRIOR-KEY1                 PIC X(8)     VALUE  LOW-VALUES.
+       01  WK-PRIOR-KEY2                 PIC X(8)     VALUE  LOW-VALUES.
+       01  WK-PRIOR-KEY3                 PIC X(8)     VALUE  LOW-VALUES.
+       01  WK-COUNT-EXCEPTIONS           PIC 9(9)     COMP  VALUE  ZERO.
+
+       01  WK-SEQCHK-SOURCE              PIC X(10).
+       01  WK-SEQCHK-PRIOR               PIC X(8).
+       01  WK-SEQCHK-CURRENT             PIC X(8).
+
+       01  EXCEPTION-RECORD-LINE.
+           05 EXC-SOURCE                 PIC X(10).
+           05 FILLER                     PIC X(2)     VALUE  SPACES.
+           05 EXC-PRIOR-KEY              PIC X(8).
+           05 FILLER                     PIC X(2)     VALUE  SPACES.
+           05 EXC-CURRENT-KEY            PIC X(8).
+           05 FILLER                     PIC X(2)     VALUE  SPACES.
+           05 EXC-REASON                 PIC X(30).
+           05 FILLER                     PIC X(18)    VALUE  SPACES.
+
+       01  CHECKPOINT-RECORD.
+           05 CKPT-KEY1                  PIC X(8).
+           05 CKPT-KEY2                  PIC X(8).
+           05 CKPT-KEY3                  PIC X(8).
+           05 CKPT-COUNT-IN1             PIC 9(9).
+           05 CKPT-COUNT-IN2             PIC 9(9).
+           05 CKPT-COUNT-IN3             PIC 9(9).
+           05 CKPT-HASH-IN1              PIC 9(15).
+           05 CKPT-HASH-IN2              PIC 9(15).
+           05 CKPT-COUNT-OUT1            PIC 9(9).
+           05 CKPT-COUNT-OUT2            PIC 9(9).
+           05 CKPT-COUNT-OUT3            PIC 9(9).
+           05 CKPT-COUNT-OUT4            PIC 9(9).
+           05 CKPT-COUNT-OUT5            PIC 9(9).
+           05 CKPT-COUNT-OUT6            PIC 9(9).
+           05 CKPT-COUNT-OUT7            PIC 9(9).
+           05 CKPT-COUNT-CHANGED         PIC 9(9).
+           05 CKPT-COUNT-EXCEPTIONS      PIC 9(9).
+           05 CKPT-EXPECTED-COUNT-IN1    PIC 9(9).
+           05 CKPT-EXPECTED-COUNT-IN2    PIC 9(9).
+           05 CKPT-EXPECTED-HASH-IN1     PIC 9(15).
+           05 CKPT-EXPECTED-HASH-IN2     PIC 9(15).
+           05 CKPT-FILLER                PIC X(40).
+       01  WK-ON-FL1                     PIC X(1)     VALUE  "N".
+       01  WK-ON-FL2                     PIC X(1)     VALUE  "N".
+       01  WK-ON-FL3                     PIC X(1)     VALUE  "N".
+
+       01  WK-RUN-SUMMARY-COUNTERS.
+           05 WK-COUNT-INPUT1-READ       PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-INPUT2-READ       PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-INPUT3-READ       PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-OUTPUT1-WRITTEN   PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-OUTPUT2-WRITTEN   PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-OUTPUT3-WRITTEN   PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-OUTPUT4-WRITTEN   PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-OUTPUT5-WRITTEN   PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-OUTPUT6-WRITTEN   PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-OUTPUT7-WRITTEN   PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-CHANGED-WRITTEN   PIC 9(9)     COMP  VALUE  ZERO.
+
+       01  WK-BALANCE-CONTROLS.
+           05 WK-EXPECTED-COUNT-IN1      PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-EXPECTED-HASH-IN1       PIC 9(15)    COMP  VALUE  ZERO.
+           05 WK-ACTUAL-HASH-IN1         PIC 9(15)    COMP  VALUE  ZERO.
+           05 WK-EXPECTED-COUNT-IN2      PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-EXPECTED-HASH-IN2       PIC 9(15)    COMP  VALUE  ZERO.
+           05 WK-ACTUAL-HASH-IN2         PIC 9(15)    COMP  VALUE  ZERO.
+           05 WK-BALANCE-SWITCH          PIC X(1)     VALUE  "Y".
+              88 WK-RUN-IN-BALANCE                    VALUE  "Y".
+              88 WK-RUN-OUT-OF-BALANCE                VALUE  "N".
+
+       01  RUN-SUMMARY-REPORT.
+           05 RS-TITLE-LINE.
+              10 FILLER                  PIC X(30)
+                 VALUE  "MATCHING-PROGRAM RUN SUMMARY".
+              10 FILLER                  PIC X(50)  VALUE  SPACES.
+           05 RS-DETAIL-LINE.
+              10 RS-LABEL                PIC X(40).
+              10 RS-COUNT                PIC ZZZ,ZZZ,ZZ9.
+              10 FILLER                  PIC X(29)  VALUE  SPACES.
+           05 RS-STATUS-LINE.
+              10 RS-STATUS-LABEL         PIC X(40).
+              10 RS-STATUS-TEXT          PIC X(20).
+              10 FILLER                  PIC X(20)  VALUE  SPACES.
 
        PROCEDURE DIVISION.
        MAIN.
@@ -47,64 +244,667 @@
        MAIN-EXIT.
 
        INITIAL-RTN                      SECTION.
+           PERFORM  GET-FILE-ASSIGNMENTS-RTN.
+
            OPEN INPUT                   INPUT-FILE-1
-                                        INPUT-FILE-2.
-           OPEN OUTPUT                  OUTPUT-FILE-1
+                                        INPUT-FILE-2
+                                        INPUT-FILE-3.
+
+           IF  WK-RESTART-IND = "Y"  THEN
+               OPEN EXTEND              OUTPUT-FILE-1
+                                        OUTPUT-FILE-2
+                                        OUTPUT-FILE-3
+                                        OUTPUT-FILE-4
+                                        OUTPUT-FILE-5
+                                        OUTPUT-FILE-6
+                                        OUTPUT-FILE-7
+                                        OUTPUT-FILE-8
+                                        OUTPUT-FILE-9
+               OPEN EXTEND              EXCEPTION-FILE
+               PERFORM  RESTART-RTN
+           ELSE
+               OPEN OUTPUT              OUTPUT-FILE-1
                                         OUTPUT-FILE-2
-                                        OUTPUT-FILE-3.
-           PERFORM READ-FL1-RTN.
-           PERFORM READ-FL2-RTN.
+                                        OUTPUT-FILE-3
+                                        OUTPUT-FILE-4
+                                        OUTPUT-FILE-5
+                                        OUTPUT-FILE-6
+                                        OUTPUT-FILE-7
+                                        OUTPUT-FILE-8
+                                        OUTPUT-FILE-9
+               OPEN OUTPUT              EXCEPTION-FILE
+               OPEN OUTPUT              CHECKPOINT-FILE
+               PERFORM READ-HEADER1-RTN
+               PERFORM READ-HEADER2-RTN
+               PERFORM READ-FL1-RTN
+               PERFORM READ-FL2-RTN
+               PERFORM READ-FL3-RTN
+           END-IF.
 
        INITIAL-RTN-EXIT.
        EXIT.
 
+       GET-FILE-ASSIGNMENTS-RTN         SECTION.
+           ACCEPT  WK-DDNAME-IN1
+               FROM  ENVIRONMENT  "DD-INPUTFILE1"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-IN2
+               FROM  ENVIRONMENT  "DD-INPUTFILE2"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-IN3
+               FROM  ENVIRONMENT  "DD-INPUTFILE3"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-OUT1
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE1"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-OUT2
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE2"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-OUT3
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE3"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-OUT4
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE4"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-OUT5
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE5"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-OUT6
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE6"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-OUT7
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE7"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-OUT8
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE8"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-OUT9
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE9"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-CKPT
+               FROM  ENVIRONMENT  "DD-CHECKPOINT"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-EXCP
+               FROM  ENVIRONMENT  "DD-EXCEPTION"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-RESTART-IND
+               FROM  ENVIRONMENT  "RESTART"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+       GET-FILE-ASSIGNMENTS-RTN-EXIT.
+       EXIT.
+
+       RESTART-RTN                      SECTION.
+           OPEN INPUT                   CHECKPOINT-FILE.
+
+           MOVE  "N"                    TO  WK-EOF-CKPT.
+           PERFORM  READ-CKPT-RTN.
+           PERFORM  READ-CKPT-RTN  UNTIL  WK-EOF-CKPT = "Y".
+
+           CLOSE                        CHECKPOINT-FILE.
+
+           MOVE  CKPT-KEY1              TO  WK-LAST-CKPT-KEY1.
+           MOVE  CKPT-KEY2              TO  WK-LAST-CKPT-KEY2.
+           MOVE  CKPT-KEY3              TO  WK-LAST-CKPT-KEY3.
+
+           MOVE  CKPT-COUNT-IN1         TO  WK-COUNT-INPUT1-READ.
+           MOVE  CKPT-COUNT-IN2         TO  WK-COUNT-INPUT2-READ.
+           MOVE  CKPT-COUNT-IN3         TO  WK-COUNT-INPUT3-READ.
+           MOVE  CKPT-HASH-IN1          TO  WK-ACTUAL-HASH-IN1.
+           MOVE  CKPT-HASH-IN2          TO  WK-ACTUAL-HASH-IN2.
+           MOVE  CKPT-COUNT-OUT1        TO  WK-COUNT-OUTPUT1-WRITTEN.
+           MOVE  CKPT-COUNT-OUT2        TO  WK-COUNT-OUTPUT2-WRITTEN.
+           MOVE  CKPT-COUNT-OUT3        TO  WK-COUNT-OUTPUT3-WRITTEN.
+           MOVE  CKPT-COUNT-OUT4        TO  WK-COUNT-OUTPUT4-WRITTEN.
+           MOVE  CKPT-COUNT-OUT5        TO  WK-COUNT-OUTPUT5-WRITTEN.
+           MOVE  CKPT-COUNT-OUT6        TO  WK-COUNT-OUTPUT6-WRITTEN.
+           MOVE  CKPT-COUNT-OUT7        TO  WK-COUNT-OUTPUT7-WRITTEN.
+           MOVE  CKPT-COUNT-CHANGED     TO  WK-COUNT-CHANGED-WRITTEN.
+           MOVE  CKPT-COUNT-EXCEPTIONS  TO  WK-COUNT-EXCEPTIONS.
+           MOVE  CKPT-EXPECTED-COUNT-IN1  TO  WK-EXPECTED-COUNT-IN1.
+           MOVE  CKPT-EXPECTED-COUNT-IN2  TO  WK-EXPECTED-COUNT-IN2.
+           MOVE  CKPT-EXPECTED-HASH-IN1   TO  WK-EXPECTED-HASH-IN1.
+           MOVE  CKPT-EXPECTED-HASH-IN2   TO  WK-EXPECTED-HASH-IN2.
+
+      * IF THE CHECKPOINTED KEY IS ITSELF HIGH-VALUES, INPUT-FILE-1 HAD
+      * ALREADY REACHED ITS TRAILER/EOF AT CHECKPOINT TIME - A START
+      * KEY IS NOT < HIGH-VALUES STILL SUCCEEDS (IT LANDS ON THE
+      * TRAILER RECORD, WHOSE OWN KEY IS HIGH-VALUES), SO INVALID KEY
+      * NEVER FIRES HERE. TEST FOR THAT CASE EXPLICITLY SO WK-EOF-FL1
+      * STAYS IN STEP WITH WK-INPUT1-KEY = HIGH-VALUE.
+           IF  WK-LAST-CKPT-KEY1  =  HIGH-VALUES  THEN
+               MOVE  "Y"                TO    WK-EOF-FL1
+               MOVE  HIGH-VALUE         TO    WK-INPUT1-KEY
+           ELSE
+               MOVE  WK-LAST-CKPT-KEY1  TO  IN1-KEY
+               START  INPUT-FILE-1  KEY  IS NOT  <  IN1-KEY
+                   INVALID KEY  MOVE "Y"   TO    WK-EOF-FL1
+               END-START
+               IF  WK-EOF-FL1  NOT  =  "Y"  THEN
+                   PERFORM  BARE-REREAD-FL1-RTN
+                   MOVE  WK-LAST-CKPT-KEY1  TO    WK-PRIOR-KEY1
+               ELSE
+                   MOVE  HIGH-VALUE         TO    WK-INPUT1-KEY
+               END-IF
+           END-IF.
+
+      * SAME FIX AS INPUT-FILE-1, ABOVE, FOR INPUT-FILE-2.
+           IF  WK-LAST-CKPT-KEY2  =  HIGH-VALUES  THEN
+               MOVE  "Y"                TO    WK-EOF-FL2
+               MOVE  HIGH-VALUE         TO    WK-INPUT2-KEY
+           ELSE
+               MOVE  WK-LAST-CKPT-KEY2  TO  IN2-KEY
+               START  INPUT-FILE-2  KEY  IS NOT  <  IN2-KEY
+                   INVALID KEY  MOVE "Y"   TO    WK-EOF-FL2
+               END-START
+               IF  WK-EOF-FL2  NOT  =  "Y"  THEN
+                   PERFORM  BARE-REREAD-FL2-RTN
+                   MOVE  WK-LAST-CKPT-KEY2  TO    WK-PRIOR-KEY2
+               ELSE
+                   MOVE  HIGH-VALUE         TO    WK-INPUT2-KEY
+               END-IF
+           END-IF.
+
+           PERFORM  BARE-REREAD-FL3-RTN.
+           PERFORM  BARE-REREAD-FL3-RTN
+               UNTIL  (WK-INPUT3-KEY  NOT <  WK-LAST-CKPT-KEY3)
+                   OR  (WK-EOF-FL3 = "Y").
+           IF  WK-EOF-FL3  NOT  =  "Y"  THEN
+               MOVE  WK-LAST-CKPT-KEY3  TO    WK-PRIOR-KEY3
+           END-IF.
+
+           OPEN EXTEND                  CHECKPOINT-FILE.
+       RESTART-RTN-EXIT.
+       EXIT.
+
+       BARE-REREAD-FL1-RTN               SECTION.
+           READ  INPUT-FILE-1  NEXT     RECORD INTO  WK-INPUT1-REC
+                AT END  MOVE  "Y"       TO    WK-EOF-FL1.
+           IF  WK-EOF-FL1  =  "Y"  THEN
+               MOVE  HIGH-VALUE          TO    WK-INPUT1-KEY
+           END-IF.
+       BARE-REREAD-FL1-RTN-EXIT.
+       EXIT.
+
+       BARE-REREAD-FL2-RTN               SECTION.
+           READ  INPUT-FILE-2  NEXT     RECORD INTO  WK-INPUT2-REC
+                AT END  MOVE  "Y"       TO    WK-EOF-FL2.
+           IF  WK-EOF-FL2  =  "Y"  THEN
+               MOVE  HIGH-VALUE          TO    WK-INPUT2-KEY
+           END-IF.
+       BARE-REREAD-FL2-RTN-EXIT.
+       EXIT.
+
+       BARE-REREAD-FL3-RTN               SECTION.
+           READ  INPUT-FILE-3           INTO  WK-INPUT3-REC
+                AT END  MOVE  "Y"       TO    WK-EOF-FL3.
+           IF  WK-EOF-FL3  =  "Y"  THEN
+               MOVE  HIGH-VALUE          TO    WK-INPUT3-KEY
+           END-IF.
+       BARE-REREAD-FL3-RTN-EXIT.
+       EXIT.
+
+       READ-CKPT-RTN                    SECTION.
+           READ  CHECKPOINT-FILE        INTO  CHECKPOINT-RECORD
+                AT END  MOVE  "Y"       TO    WK-EOF-CKPT.
+       READ-CKPT-RTN-EXIT.
+       EXIT.
+
+       WRITE-CHECKPOINT-RTN             SECTION.
+           MOVE  WK-INPUT1-KEY          TO  CKPT-KEY1.
+           MOVE  WK-INPUT2-KEY          TO  CKPT-KEY2.
+           MOVE  WK-INPUT3-KEY          TO  CKPT-KEY3.
+           MOVE  WK-COUNT-INPUT1-READ   TO  CKPT-COUNT-IN1.
+           MOVE  WK-COUNT-INPUT2-READ   TO  CKPT-COUNT-IN2.
+           MOVE  WK-COUNT-INPUT3-READ   TO  CKPT-COUNT-IN3.
+           MOVE  WK-ACTUAL-HASH-IN1     TO  CKPT-HASH-IN1.
+           MOVE  WK-ACTUAL-HASH-IN2     TO  CKPT-HASH-IN2.
+           MOVE  WK-COUNT-OUTPUT1-WRITTEN  TO  CKPT-COUNT-OUT1.
+           MOVE  WK-COUNT-OUTPUT2-WRITTEN  TO  CKPT-COUNT-OUT2.
+           MOVE  WK-COUNT-OUTPUT3-WRITTEN  TO  CKPT-COUNT-OUT3.
+           MOVE  WK-COUNT-OUTPUT4-WRITTEN  TO  CKPT-COUNT-OUT4.
+           MOVE  WK-COUNT-OUTPUT5-WRITTEN  TO  CKPT-COUNT-OUT5.
+           MOVE  WK-COUNT-OUTPUT6-WRITTEN  TO  CKPT-COUNT-OUT6.
+           MOVE  WK-COUNT-OUTPUT7-WRITTEN  TO  CKPT-COUNT-OUT7.
+           MOVE  WK-COUNT-CHANGED-WRITTEN  TO  CKPT-COUNT-CHANGED.
+           MOVE  WK-COUNT-EXCEPTIONS       TO  CKPT-COUNT-EXCEPTIONS.
+           MOVE  WK-EXPECTED-COUNT-IN1  TO  CKPT-EXPECTED-COUNT-IN1.
+           MOVE  WK-EXPECTED-COUNT-IN2  TO  CKPT-EXPECTED-COUNT-IN2.
+           MOVE  WK-EXPECTED-HASH-IN1   TO  CKPT-EXPECTED-HASH-IN1.
+           MOVE  WK-EXPECTED-HASH-IN2   TO  CKPT-EXPECTED-HASH-IN2.
+           MOVE  SPACES                 TO  CKPT-FILLER.
+           WRITE  CHECKPOINTRECORD      FROM  CHECKPOINT-RECORD.
+       WRITE-CHECKPOINT-RTN-EXIT.
+       EXIT.
+
        MATCH-RTN                        SECTION.
            PERFORM UNTIL (WK-EOF-FL1 = "Y")  AND
-                         (WK-EOF-FL2 = "Y")
-             IF  WK-INPUT1-KEY  <  WK-INPUT2-KEY  THEN
-                 WRITE    OUTPUTRECORD1      FROM  WK-INPUT1-REC
-                 PERFORM  READ-FL1-RTN
-             ELSE
-                 IF  WK-INPUT1-KEY  =  WK-INPUT2-KEY  THEN
-                     WRITE    OUTPUTRECORD3  FROM  WK-INPUT1-REC
+                         (WK-EOF-FL2 = "Y")  AND
+                         (WK-EOF-FL3 = "Y")
+
+             MOVE  WK-INPUT1-KEY        TO  WK-LOW-KEY
+             IF  WK-INPUT2-KEY  <  WK-LOW-KEY  THEN
+                 MOVE  WK-INPUT2-KEY    TO  WK-LOW-KEY
+             END-IF
+             IF  WK-INPUT3-KEY  <  WK-LOW-KEY  THEN
+                 MOVE  WK-INPUT3-KEY    TO  WK-LOW-KEY
+             END-IF
+
+             MOVE  "N"                  TO  WK-ON-FL1
+             MOVE  "N"                  TO  WK-ON-FL2
+             MOVE  "N"                  TO  WK-ON-FL3
+             IF  WK-INPUT1-KEY  =  WK-LOW-KEY  THEN
+                 MOVE  "Y"              TO  WK-ON-FL1
+             END-IF
+             IF  WK-INPUT2-KEY  =  WK-LOW-KEY  THEN
+                 MOVE  "Y"              TO  WK-ON-FL2
+             END-IF
+             IF  WK-INPUT3-KEY  =  WK-LOW-KEY  THEN
+                 MOVE  "Y"              TO  WK-ON-FL3
+             END-IF
+
+             EVALUATE  TRUE
+                 WHEN  WK-ON-FL1 = "Y"  AND  WK-ON-FL2 = "Y"
+                                        AND  WK-ON-FL3 = "Y"
+                     PERFORM  COMPARE-DETAIL-RTN
+                     IF  WK-RECORDS-DIFFER = "N"  THEN
+                         WRITE  OUTPUTRECORD7  FROM  WK-INPUT1-REC
+                         ADD  1  TO  WK-COUNT-OUTPUT7-WRITTEN
+                     END-IF
                      PERFORM  READ-FL1-RTN
                      PERFORM  READ-FL2-RTN
-                 ELSE
-                     WRITE    OUTPUTRECORD2  FROM  WK-INPUT2-REC
+                     PERFORM  READ-FL3-RTN
+                 WHEN  WK-ON-FL1 = "Y"  AND  WK-ON-FL2 = "Y"
+                     PERFORM  COMPARE-DETAIL-RTN
+                     IF  WK-RECORDS-DIFFER = "N"  THEN
+                         WRITE  OUTPUTRECORD4  FROM  WK-INPUT1-REC
+                         ADD  1  TO  WK-COUNT-OUTPUT4-WRITTEN
+                     END-IF
+                     PERFORM  READ-FL1-RTN
                      PERFORM  READ-FL2-RTN
-                 END-IF
+                 WHEN  WK-ON-FL1 = "Y"  AND  WK-ON-FL3 = "Y"
+                     PERFORM  COMPARE-DETAIL-RTN
+                     IF  WK-RECORDS-DIFFER = "N"  THEN
+                         WRITE  OUTPUTRECORD5  FROM  WK-INPUT1-REC
+                         ADD  1  TO  WK-COUNT-OUTPUT5-WRITTEN
+                     END-IF
+                     PERFORM  READ-FL1-RTN
+                     PERFORM  READ-FL3-RTN
+                 WHEN  WK-ON-FL2 = "Y"  AND  WK-ON-FL3 = "Y"
+                     PERFORM  COMPARE-DETAIL-RTN
+                     IF  WK-RECORDS-DIFFER = "N"  THEN
+                         WRITE  OUTPUTRECORD6  FROM  WK-INPUT2-REC
+                         ADD  1  TO  WK-COUNT-OUTPUT6-WRITTEN
+                     END-IF
+                     PERFORM  READ-FL2-RTN
+                     PERFORM  READ-FL3-RTN
+                 WHEN  WK-ON-FL1 = "Y"
+                     WRITE  OUTPUTRECORD1  FROM  WK-INPUT1-REC
+                     ADD  1  TO  WK-COUNT-OUTPUT1-WRITTEN
+                     PERFORM  READ-FL1-RTN
+                 WHEN  WK-ON-FL2 = "Y"
+                     WRITE  OUTPUTRECORD2  FROM  WK-INPUT2-REC
+                     ADD  1  TO  WK-COUNT-OUTPUT2-WRITTEN
+                     PERFORM  READ-FL2-RTN
+                 WHEN  WK-ON-FL3 = "Y"
+                     WRITE  OUTPUTRECORD3  FROM  WK-INPUT3-REC
+                     ADD  1  TO  WK-COUNT-OUTPUT3-WRITTEN
+                     PERFORM  READ-FL3-RTN
+             END-EVALUATE
+
+             ADD  1  TO  WK-RECORDS-SINCE-CHECKPOINT
+             IF  WK-RECORDS-SINCE-CHECKPOINT  NOT <
+                 WK-CHECKPOINT-INTERVAL  THEN
+                 PERFORM  WRITE-CHECKPOINT-RTN
+                 MOVE  ZERO              TO  WK-RECORDS-SINCE-CHECKPOINT
              END-IF
+
            END-PERFORM.
        MATCH-RTN-EXIT.
        EXIT.
 
+       COMPARE-DETAIL-RTN                SECTION.
+           MOVE  "N"                    TO  WK-RECORDS-DIFFER.
+
+           EVALUATE  TRUE
+               WHEN  WK-ON-FL1 = "Y"  AND  WK-ON-FL2 = "Y"
+                                      AND  WK-ON-FL3 = "Y"
+                   IF  (WK-INPUT1-DETAIL-FIELDS  NOT =
+                        WK-INPUT2-DETAIL-FIELDS)  OR
+                       (WK-INPUT1-DETAIL-FIELDS  NOT =
+                        WK-INPUT3-DETAIL-FIELDS)  THEN
+                       MOVE  "Y"        TO  WK-RECORDS-DIFFER
+                   END-IF
+               WHEN  WK-ON-FL1 = "Y"  AND  WK-ON-FL2 = "Y"
+                   IF  WK-INPUT1-DETAIL-FIELDS  NOT =
+                       WK-INPUT2-DETAIL-FIELDS  THEN
+                       MOVE  "Y"        TO  WK-RECORDS-DIFFER
+                   END-IF
+               WHEN  WK-ON-FL1 = "Y"  AND  WK-ON-FL3 = "Y"
+                   IF  WK-INPUT1-DETAIL-FIELDS  NOT =
+                       WK-INPUT3-DETAIL-FIELDS  THEN
+                       MOVE  "Y"        TO  WK-RECORDS-DIFFER
+                   END-IF
+               WHEN  WK-ON-FL2 = "Y"  AND  WK-ON-FL3 = "Y"
+                   IF  WK-INPUT2-DETAIL-FIELDS  NOT =
+                       WK-INPUT3-DETAIL-FIELDS  THEN
+                       MOVE  "Y"        TO  WK-RECORDS-DIFFER
+                   END-IF
+           END-EVALUATE.
+
+           IF  WK-RECORDS-DIFFER = "Y"  THEN
+               PERFORM  WRITE-CHANGED-RTN
+           END-IF.
+       COMPARE-DETAIL-RTN-EXIT.
+       EXIT.
+
+       WRITE-CHANGED-RTN                SECTION.
+           MOVE  SPACES                 TO  CHANGED-RECORD-LINE.
+           MOVE  WK-LOW-KEY             TO  CR-KEY.
+           IF  WK-ON-FL1 = "Y"  THEN
+               MOVE  WK-INPUT1-REC      TO  CR-REC1
+           END-IF.
+           IF  WK-ON-FL2 = "Y"  THEN
+               MOVE  WK-INPUT2-REC      TO  CR-REC2
+           END-IF.
+           IF  WK-ON-FL3 = "Y"  THEN
+               MOVE  WK-INPUT3-REC      TO  CR-REC3
+           END-IF.
+           WRITE  OUTPUTRECORD9         FROM  CHANGED-RECORD-LINE.
+           ADD  1                       TO    WK-COUNT-CHANGED-WRITTEN.
+       WRITE-CHANGED-RTN-EXIT.
+       EXIT.
+
        FINAL-RTN                        SECTION.
+           PERFORM  BALANCE-CHECK-RTN.
+           PERFORM  WRITE-SUMMARY-RTN.
+
            CLOSE                        INPUT-FILE-1
                                         INPUT-FILE-2
+                                        INPUT-FILE-3
                                         OUTPUT-FILE-1
                                         OUTPUT-FILE-2
-                                        OUTPUT-FILE-3.
+                                        OUTPUT-FILE-3
+                                        OUTPUT-FILE-4
+                                        OUTPUT-FILE-5
+                                        OUTPUT-FILE-6
+                                        OUTPUT-FILE-7
+                                        OUTPUT-FILE-8
+                                        OUTPUT-FILE-9
+                                        CHECKPOINT-FILE
+                                        EXCEPTION-FILE.
        FINAL-RTN-EXIT.
        EXIT.
 
+       BALANCE-CHECK-RTN                SECTION.
+           MOVE  "Y"                    TO    WK-BALANCE-SWITCH.
+
+           IF  (WK-COUNT-INPUT1-READ  NOT  =  WK-EXPECTED-COUNT-IN1)
+              OR (WK-ACTUAL-HASH-IN1  NOT  =  WK-EXPECTED-HASH-IN1)
+              THEN
+               MOVE  "N"                TO    WK-BALANCE-SWITCH
+           END-IF.
+           IF  (WK-COUNT-INPUT2-READ  NOT  =  WK-EXPECTED-COUNT-IN2)
+              OR (WK-ACTUAL-HASH-IN2  NOT  =  WK-EXPECTED-HASH-IN2)
+              THEN
+               MOVE  "N"                TO    WK-BALANCE-SWITCH
+           END-IF.
+
+           IF  WK-RUN-OUT-OF-BALANCE  AND  (RETURN-CODE  <  20)  THEN
+               MOVE  20                 TO    RETURN-CODE
+           END-IF.
+       BALANCE-CHECK-RTN-EXIT.
+       EXIT.
+
+       WRITE-SUMMARY-RTN                SECTION.
+           WRITE  OUTPUTRECORD8         FROM  RS-TITLE-LINE.
+
+           MOVE  "RECORDS READ FROM INPUT-FILE-1"     TO  RS-LABEL.
+           MOVE  WK-COUNT-INPUT1-READ                 TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "RECORDS READ FROM INPUT-FILE-2"     TO  RS-LABEL.
+           MOVE  WK-COUNT-INPUT2-READ                 TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "RECORDS READ FROM INPUT-FILE-3"     TO  RS-LABEL.
+           MOVE  WK-COUNT-INPUT3-READ                 TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "ONLY ON FILE 1 (OUTPUTRECORD1)"      TO  RS-LABEL.
+           MOVE  WK-COUNT-OUTPUT1-WRITTEN             TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "ONLY ON FILE 2 (OUTPUTRECORD2)"      TO  RS-LABEL.
+           MOVE  WK-COUNT-OUTPUT2-WRITTEN             TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "ONLY ON FILE 3 (OUTPUTRECORD3)"      TO  RS-LABEL.
+           MOVE  WK-COUNT-OUTPUT3-WRITTEN             TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "ON FILES 1 AND 2 ONLY (OUTPUTRECORD4)" TO  RS-LABEL.
+           MOVE  WK-COUNT-OUTPUT4-WRITTEN             TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "ON FILES 1 AND 3 ONLY (OUTPUTRECORD5)" TO  RS-LABEL.
+           MOVE  WK-COUNT-OUTPUT5-WRITTEN             TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "ON FILES 2 AND 3 ONLY (OUTPUTRECORD6)" TO  RS-LABEL.
+           MOVE  WK-COUNT-OUTPUT6-WRITTEN             TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "ON ALL THREE FILES (OUTPUTRECORD7)"   TO  RS-LABEL.
+           MOVE  WK-COUNT-OUTPUT7-WRITTEN             TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "CHANGED RECORDS (OUTPUTRECORD9)"      TO  RS-LABEL.
+           MOVE  WK-COUNT-CHANGED-WRITTEN              TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "SEQUENCE/DUPLICATE EXCEPTIONS"         TO  RS-LABEL.
+           MOVE  WK-COUNT-EXCEPTIONS                   TO  RS-COUNT.
+           WRITE  OUTPUTRECORD8         FROM  RS-DETAIL-LINE.
+
+           MOVE  "INPUT-FILE-1 CONTROL BALANCE"    TO  RS-STATUS-LABEL.
+           IF  (WK-COUNT-INPUT1-READ  =  WK-EXPECTED-COUNT-IN1)  AND
+               (WK-ACTUAL-HASH-IN1    =  WK-EXPECTED-HASH-IN1)   THEN
+               MOVE  "IN BALANCE"       TO  RS-STATUS-TEXT
+           ELSE
+               MOVE  "OUT OF BALANCE"   TO  RS-STATUS-TEXT
+           END-IF.
+           WRITE  OUTPUTRECORD8         FROM  RS-STATUS-LINE.
+
+           MOVE  "INPUT-FILE-2 CONTROL BALANCE"    TO  RS-STATUS-LABEL.
+           IF  (WK-COUNT-INPUT2-READ  =  WK-EXPECTED-COUNT-IN2)  AND
+               (WK-ACTUAL-HASH-IN2    =  WK-EXPECTED-HASH-IN2)   THEN
+               MOVE  "IN BALANCE"       TO  RS-STATUS-TEXT
+           ELSE
+               MOVE  "OUT OF BALANCE"   TO  RS-STATUS-TEXT
+           END-IF.
+           WRITE  OUTPUTRECORD8         FROM  RS-STATUS-LINE.
+
+       WRITE-SUMMARY-RTN-EXIT.
+       EXIT.
+
+       READ-HEADER1-RTN                 SECTION.
+           READ  INPUT-FILE-1  NEXT     RECORD INTO  WK-INPUT1-REC
+                AT END  MOVE  "Y"       TO    WK-EOF-FL1.
+       READ-HEADER1-RTN-EXIT.
+       EXIT.
+
+       READ-HEADER2-RTN                 SECTION.
+           READ  INPUT-FILE-2  NEXT     RECORD INTO  WK-INPUT2-REC
+                AT END  MOVE  "Y"       TO    WK-EOF-FL2.
+       READ-HEADER2-RTN-EXIT.
+       EXIT.
+
        READ-FL1-RTN                     SECTION.
-           READ  INPUT-FILE-1           INTO  WK-INPUT1-REC
+           PERFORM  READ-PHYSICAL-FL1-RTN.
+
+           IF  (WK-EOF-FL1  NOT  =  "Y")  AND
+               (WK-INPUT1-KEY  =  HIGH-VALUES)  THEN
+               PERFORM  CAPTURE-TRAILER1-RTN
+               PERFORM  READ-PHYSICAL-FL1-RTN
+           END-IF.
+
+       READ-FL1-RTN-EXIT.
+       EXIT.
+
+       READ-PHYSICAL-FL1-RTN            SECTION.
+           READ  INPUT-FILE-1  NEXT     RECORD INTO  WK-INPUT1-REC
                 AT END  MOVE  "Y"       TO    WK-EOF-FL1.
 
            IF WK-EOF-FL1  =  "Y"  THEN
               MOVE  HIGH-VALUE          TO    WK-INPUT1-KEY
+           ELSE
+              IF  WK-INPUT1-KEY  NOT  =  HIGH-VALUES  THEN
+                 ADD  1                 TO    WK-COUNT-INPUT1-READ
+      * INPUT-FILE-1 IS NOW AN INDEXED FILE WITH A UNIQUE RECORD KEY,
+      * SO READ ... NEXT CAN NEVER RETURN AN OUT-OF-SEQUENCE OR
+      * DUPLICATE KEY FOR THIS FILE - THAT IS ENFORCED AT KSDS LOAD
+      * TIME, NOT HERE. THIS CHECK IS KEPT AS DEFENSE IN DEPTH (AND
+      * STAYS LIVE FOR INPUT-FILE-3, WHICH REMAINS LINE SEQUENTIAL).
+                 IF  WK-INPUT1-KEY  NOT  >  WK-PRIOR-KEY1  THEN
+                     MOVE  "INPUT-FILE-1"  TO  WK-SEQCHK-SOURCE
+                     MOVE  WK-PRIOR-KEY1   TO  WK-SEQCHK-PRIOR
+                     MOVE  WK-INPUT1-KEY   TO  WK-SEQCHK-CURRENT
+                     PERFORM  SEQUENCE-ERROR-RTN
+                 END-IF
+                 MOVE  WK-INPUT1-KEY    TO    WK-PRIOR-KEY1
+                 IF  WK-INPUT1-KEY-NUM  IS NUMERIC  THEN
+                     ADD  WK-INPUT1-KEY-NUM  TO  WK-ACTUAL-HASH-IN1
+                 ELSE
+                     MOVE  "INPUT-FILE-1"  TO  WK-SEQCHK-SOURCE
+                     MOVE  SPACES          TO  WK-SEQCHK-PRIOR
+                     MOVE  WK-INPUT1-KEY   TO  WK-SEQCHK-CURRENT
+                     PERFORM  NON-NUMERIC-KEY-RTN
+                 END-IF
+              END-IF
            END-IF.
 
-       READ-FL1-RTN-EXIT.
+       READ-PHYSICAL-FL1-RTN-EXIT.
+       EXIT.
+
+       CAPTURE-TRAILER1-RTN             SECTION.
+           MOVE  WK-INPUT1-TRAILER-COUNT  TO  WK-EXPECTED-COUNT-IN1.
+           MOVE  WK-INPUT1-TRAILER-HASH   TO  WK-EXPECTED-HASH-IN1.
+       CAPTURE-TRAILER1-RTN-EXIT.
        EXIT.
 
        READ-FL2-RTN                     SECTION.
-           READ  INPUT-FILE-2           INTO  WK-INPUT2-REC
+           PERFORM  READ-PHYSICAL-FL2-RTN.
+
+           IF  (WK-EOF-FL2  NOT  =  "Y")  AND
+               (WK-INPUT2-KEY  =  HIGH-VALUES)  THEN
+               PERFORM  CAPTURE-TRAILER2-RTN
+               PERFORM  READ-PHYSICAL-FL2-RTN
+           END-IF.
+
+       READ-FL2-RTN-EXIT.
+       EXIT.
+
+       READ-PHYSICAL-FL2-RTN            SECTION.
+           READ  INPUT-FILE-2  NEXT     RECORD INTO  WK-INPUT2-REC
                 AT END  MOVE  "Y"       TO    WK-EOF-FL2.
 
            IF WK-EOF-FL2  =  "Y"  THEN
               MOVE  HIGH-VALUE          TO    WK-INPUT2-KEY
+           ELSE
+              IF  WK-INPUT2-KEY  NOT  =  HIGH-VALUES  THEN
+                 ADD  1                 TO    WK-COUNT-INPUT2-READ
+      * SAME NOTE AS READ-PHYSICAL-FL1-RTN: THIS CAN NO LONGER FIRE
+      * FOR INPUT-FILE-2 NOW THAT IT IS A UNIQUE-KEY INDEXED FILE;
+      * KEPT AS DEFENSE IN DEPTH.
+                 IF  WK-INPUT2-KEY  NOT  >  WK-PRIOR-KEY2  THEN
+                     MOVE  "INPUT-FILE-2"  TO  WK-SEQCHK-SOURCE
+                     MOVE  WK-PRIOR-KEY2   TO  WK-SEQCHK-PRIOR
+                     MOVE  WK-INPUT2-KEY   TO  WK-SEQCHK-CURRENT
+                     PERFORM  SEQUENCE-ERROR-RTN
+                 END-IF
+                 MOVE  WK-INPUT2-KEY    TO    WK-PRIOR-KEY2
+                 IF  WK-INPUT2-KEY-NUM  IS NUMERIC  THEN
+                     ADD  WK-INPUT2-KEY-NUM  TO  WK-ACTUAL-HASH-IN2
+                 ELSE
+                     MOVE  "INPUT-FILE-2"  TO  WK-SEQCHK-SOURCE
+                     MOVE  SPACES          TO  WK-SEQCHK-PRIOR
+                     MOVE  WK-INPUT2-KEY   TO  WK-SEQCHK-CURRENT
+                     PERFORM  NON-NUMERIC-KEY-RTN
+                 END-IF
+              END-IF
            END-IF.
 
-       READ-FL2-RTN-EXIT.
+       READ-PHYSICAL-FL2-RTN-EXIT.
+       EXIT.
+
+       CAPTURE-TRAILER2-RTN             SECTION.
+           MOVE  WK-INPUT2-TRAILER-COUNT  TO  WK-EXPECTED-COUNT-IN2.
+           MOVE  WK-INPUT2-TRAILER-HASH   TO  WK-EXPECTED-HASH-IN2.
+       CAPTURE-TRAILER2-RTN-EXIT.
+       EXIT.
+
+       READ-FL3-RTN                     SECTION.
+           READ  INPUT-FILE-3           INTO  WK-INPUT3-REC
+                AT END  MOVE  "Y"       TO    WK-EOF-FL3.
+
+           IF WK-EOF-FL3  =  "Y"  THEN
+              MOVE  HIGH-VALUE          TO    WK-INPUT3-KEY
+           ELSE
+              ADD  1                    TO    WK-COUNT-INPUT3-READ
+              IF  WK-INPUT3-KEY  NOT  >  WK-PRIOR-KEY3  THEN
+                  MOVE  "INPUT-FILE-3"  TO  WK-SEQCHK-SOURCE
+                  MOVE  WK-PRIOR-KEY3   TO  WK-SEQCHK-PRIOR
+                  MOVE  WK-INPUT3-KEY   TO  WK-SEQCHK-CURRENT
+                  PERFORM  SEQUENCE-ERROR-RTN
+              END-IF
+              MOVE  WK-INPUT3-KEY       TO  WK-PRIOR-KEY3
+           END-IF.
+
+       READ-FL3-RTN-EXIT.
+       EXIT.
+
+       SEQUENCE-ERROR-RTN               SECTION.
+           MOVE  SPACES                 TO  EXCEPTION-RECORD-LINE.
+           MOVE  WK-SEQCHK-SOURCE       TO  EXC-SOURCE.
+           MOVE  WK-SEQCHK-PRIOR        TO  EXC-PRIOR-KEY.
+           MOVE  WK-SEQCHK-CURRENT      TO  EXC-CURRENT-KEY.
+
+           IF  WK-SEQCHK-CURRENT = WK-SEQCHK-PRIOR  THEN
+               MOVE  "DUPLICATE KEY"    TO  EXC-REASON
+           ELSE
+               MOVE  "OUT OF SEQUENCE"  TO  EXC-REASON
+           END-IF.
+
+           WRITE  EXCEPTIONRECORD       FROM  EXCEPTION-RECORD-LINE.
+           ADD  1                       TO    WK-COUNT-EXCEPTIONS.
+           MOVE  16                     TO    RETURN-CODE.
+       SEQUENCE-ERROR-RTN-EXIT.
+       EXIT.
+
+       NON-NUMERIC-KEY-RTN               SECTION.
+           MOVE  SPACES                 TO  EXCEPTION-RECORD-LINE.
+           MOVE  WK-SEQCHK-SOURCE       TO  EXC-SOURCE.
+           MOVE  WK-SEQCHK-PRIOR        TO  EXC-PRIOR-KEY.
+           MOVE  WK-SEQCHK-CURRENT      TO  EXC-CURRENT-KEY.
+           MOVE  "NON-NUMERIC KEY"      TO  EXC-REASON.
+
+           WRITE  EXCEPTIONRECORD       FROM  EXCEPTION-RECORD-LINE.
+           ADD  1                       TO    WK-COUNT-EXCEPTIONS.
+           MOVE  16                     TO    RETURN-CODE.
+       NON-NUMERIC-KEY-RTN-EXIT.
        EXIT.
