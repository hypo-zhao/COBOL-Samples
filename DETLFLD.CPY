@@ -0,0 +1,6 @@
+       05  :TAG:-DETAIL-FIELDS.
+           10 :TAG:-DETAIL-AMOUNT       PIC 9(9)V99.
+           10 :TAG:-DETAIL-STATUS-CODE  PIC X(01).
+           10 :TAG:-DETAIL-DESCRIPTION  PIC X(30).
+           10 :TAG:-DETAIL-UPDATE-DATE  PIC X(08).
+           10 FILLER                   PIC X(22).
