@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECORD-INQUIRY-PGM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  INPUT-FILE-1     ASSIGN TO WK-DDNAME-IN1
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE   IS DYNAMIC
+                   RECORD KEY    IS IN1-KEY.
+           SELECT  INPUT-FILE-2     ASSIGN TO WK-DDNAME-IN2
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE   IS DYNAMIC
+                   RECORD KEY    IS IN2-KEY.
+       DATA DIVISION.
+       FILE SECTION.
+           FD INPUT-FILE-1.
+              01 INPUTRECORD1.
+                 05 IN1-KEY              PIC X(08).
+                 05 IN1-DATA             PIC X(72).
+           FD INPUT-FILE-2.
+              01 INPUTRECORD2.
+                 05 IN2-KEY              PIC X(08).
+                 05 IN2-DATA             PIC X(72).
+       WORKING-STORAGE SECTION.
+       01  WK-FILE-ASSIGNMENTS.
+           05 WK-DDNAME-IN1              PIC X(20)
+              VALUE  "INPUTFILE1.TXT".
+           05 WK-DDNAME-IN2              PIC X(20)
+              VALUE  "INPUTFILE2.TXT".
+
+       01  WK-INQUIRY-FILE               PIC X(01)  VALUE  SPACE.
+           88  WK-INQUIRE-FILE-1                    VALUE  "1".
+           88  WK-INQUIRE-FILE-2                    VALUE  "2".
+       01  WK-INQUIRY-KEY                PIC X(08)  VALUE  SPACE.
+       01  WK-MORE-INQUIRIES             PIC X(01)  VALUE  "Y".
+           88  WK-NO-MORE-INQUIRIES                 VALUE  "N".
+       01  WK-FOUND-SWITCH               PIC X(01)  VALUE  "N".
+           88  WK-RECORD-WAS-FOUND                  VALUE  "Y".
+
+       PROCEDURE DIVISION.
+       MAIN                              SECTION.
+           PERFORM  INITIAL-RTN.
+           PERFORM  INQUIRY-RTN  UNTIL  WK-NO-MORE-INQUIRIES.
+           PERFORM  FINAL-RTN.
+           STOP RUN.
+       MAIN-EXIT.
+       EXIT.
+
+       INITIAL-RTN                      SECTION.
+           ACCEPT  WK-DDNAME-IN1
+               FROM  ENVIRONMENT  "DD-INPUTFILE1"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-IN2
+               FROM  ENVIRONMENT  "DD-INPUTFILE2"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+
+           OPEN INPUT                   INPUT-FILE-1
+                                         INPUT-FILE-2.
+       INITIAL-RTN-EXIT.
+       EXIT.
+
+       INQUIRY-RTN                      SECTION.
+           DISPLAY  "ENTER FILE (1 OR 2), OR X TO END: ".
+           ACCEPT  WK-INQUIRY-FILE.
+
+           IF  WK-INQUIRY-FILE  =  "X"  OR  "x"  THEN
+               MOVE  "N"                TO  WK-MORE-INQUIRIES
+           ELSE
+               DISPLAY  "ENTER KEY (8 CHARACTERS): "
+               ACCEPT  WK-INQUIRY-KEY
+               PERFORM  LOOKUP-RTN
+           END-IF.
+       INQUIRY-RTN-EXIT.
+       EXIT.
+
+       LOOKUP-RTN                       SECTION.
+           MOVE  "N"                    TO  WK-FOUND-SWITCH.
+
+           EVALUATE  TRUE
+               WHEN  WK-INQUIRE-FILE-1
+                   MOVE  WK-INQUIRY-KEY TO  IN1-KEY
+                   READ  INPUT-FILE-1  RECORD
+                       KEY IS  IN1-KEY
+                       INVALID KEY  MOVE "N" TO  WK-FOUND-SWITCH
+                       NOT INVALID KEY  MOVE "Y" TO WK-FOUND-SWITCH
+                   END-READ
+                   IF  WK-RECORD-WAS-FOUND  THEN
+                       DISPLAY  "FOUND ON INPUT-FILE-1: "  INPUTRECORD1
+                   ELSE
+                       DISPLAY  "KEY NOT FOUND ON INPUT-FILE-1: "
+                                WK-INQUIRY-KEY
+                   END-IF
+               WHEN  WK-INQUIRE-FILE-2
+                   MOVE  WK-INQUIRY-KEY TO  IN2-KEY
+                   READ  INPUT-FILE-2  RECORD
+                       KEY IS  IN2-KEY
+                       INVALID KEY  MOVE "N" TO  WK-FOUND-SWITCH
+                       NOT INVALID KEY  MOVE "Y" TO WK-FOUND-SWITCH
+                   END-READ
+                   IF  WK-RECORD-WAS-FOUND  THEN
+                       DISPLAY  "FOUND ON INPUT-FILE-2: "  INPUTRECORD2
+                   ELSE
+                       DISPLAY  "KEY NOT FOUND ON INPUT-FILE-2: "
+                                WK-INQUIRY-KEY
+                   END-IF
+               WHEN  OTHER
+                   DISPLAY  "INVALID FILE SELECTION: "  WK-INQUIRY-FILE
+           END-EVALUATE.
+       LOOKUP-RTN-EXIT.
+       EXIT.
+
+       FINAL-RTN                        SECTION.
+           CLOSE                        INPUT-FILE-1
+                                         INPUT-FILE-2.
+       FINAL-RTN-EXIT.
+       EXIT.
