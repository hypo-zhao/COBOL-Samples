@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGING-EXCEPTION-PGM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  DROPPED-FILE-1   ASSIGN TO WK-DDNAME-DROP1
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  DROPPED-FILE-2   ASSIGN TO WK-DDNAME-DROP2
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  CARRYOVER-FILE-IN  ASSIGN TO WK-DDNAME-CARRY-IN
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  CARRYOVER-FILE-SORTED  ASSIGN TO "CARRYOVER-SRT.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  SORT-WORK-FILE     ASSIGN TO "SORTWK01".
+           SELECT  CARRYOVER-FILE-OUT ASSIGN TO WK-DDNAME-CARRY-OUT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  AGING-REPORT-FILE  ASSIGN TO WK-DDNAME-AGERPT
+                   ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           FD DROPPED-FILE-1.
+              01 DROPPEDRECORD1          PIC X(80).
+           FD DROPPED-FILE-2.
+              01 DROPPEDRECORD2          PIC X(80).
+           FD CARRYOVER-FILE-IN.
+              01 CARRYOVERRECORD-IN      PIC X(80).
+           FD CARRYOVER-FILE-SORTED.
+              01 CARRYOVERRECORD-SORTED  PIC X(80).
+           SD SORT-WORK-FILE.
+              01 SORT-WORK-RECORD.
+                 05 SW-SOURCE            PIC X(01).
+                 05 SW-KEY               PIC X(08).
+                 05 FILLER               PIC X(71).
+           FD CARRYOVER-FILE-OUT.
+              01 CARRYOVERRECORD-OUT     PIC X(80).
+           FD AGING-REPORT-FILE.
+              01 AGINGREPORTRECORD       PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WK-FILE-ASSIGNMENTS.
+           05 WK-DDNAME-DROP1             PIC X(20)
+              VALUE  "OUTPUTFILE1.TXT".
+           05 WK-DDNAME-DROP2             PIC X(20)
+              VALUE  "OUTPUTFILE2.TXT".
+           05 WK-DDNAME-CARRY-IN          PIC X(20)
+              VALUE  "CARRYOVER-IN.TXT".
+           05 WK-DDNAME-CARRY-OUT         PIC X(20)
+              VALUE  "CARRYOVER-OUT.TXT".
+           05 WK-DDNAME-AGERPT            PIC X(20)
+              VALUE  "AGINGRPT.TXT".
+
+       01  WK-DROP1-REC.
+           05 WK-DROP1-KEY                PIC X(8).
+           COPY DETLFLD REPLACING ==:TAG:== BY ==WK-DROP1==.
+       01  WK-DROP2-REC.
+           05 WK-DROP2-KEY                PIC X(8).
+           COPY DETLFLD REPLACING ==:TAG:== BY ==WK-DROP2==.
+
+       01  WK-CARRY-IN-REC.
+           05 WK-CARRY-IN-SOURCE          PIC X(1).
+           05 WK-CARRY-IN-KEY             PIC X(8).
+           05 WK-CARRY-IN-AGE-DAYS        PIC 9(3).
+           05 FILLER                      PIC X(68).
+
+       01  WK-CARRY-OUT-REC.
+           05 WK-CARRY-OUT-SOURCE         PIC X(1).
+           05 WK-CARRY-OUT-KEY            PIC X(8).
+           05 WK-CARRY-OUT-AGE-DAYS       PIC 9(3).
+           05 FILLER                      PIC X(68)    VALUE  SPACES.
+
+       01  WK-EFFECTIVE-CARRY-KEY         PIC X(8).
+       01  WK-LOW-KEY                     PIC X(8).
+       01  WK-ON-DROP                     PIC X(1)     VALUE  "N".
+       01  WK-ON-CARRY                    PIC X(1)     VALUE  "N".
+       01  WK-CURRENT-SOURCE              PIC X(1)     VALUE  SPACE.
+
+       01  WK-EOF-DROP1                   PIC X(1)     VALUE  "N".
+       01  WK-EOF-DROP2                   PIC X(1)     VALUE  "N".
+       01  WK-EOF-CARRY                   PIC X(1)     VALUE  "N".
+
+       01  WK-AGING-COUNTERS.
+           05 WK-COUNT-NEW-DROPS       PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-1-DAY           PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-2-3-DAYS        PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-4-PLUS-DAYS     PIC 9(9)     COMP  VALUE  ZERO.
+           05 WK-COUNT-CLEARED         PIC 9(9)     COMP  VALUE  ZERO.
+
+       01  AGING-DETAIL-LINE.
+           05 AGE-SOURCE                  PIC X(1).
+           05 FILLER                      PIC X(2)     VALUE  SPACES.
+           05 AGE-KEY                     PIC X(8).
+           05 FILLER                      PIC X(2)     VALUE  SPACES.
+           05 AGE-DAYS-OUT                PIC ZZ9.
+           05 FILLER                      PIC X(2)     VALUE  SPACES.
+           05 AGE-BUCKET                  PIC X(10).
+           05 FILLER                      PIC X(52)    VALUE  SPACES.
+
+       01  AGING-SUMMARY-LINE.
+           05 AS-LABEL                    PIC X(40).
+           05 AS-COUNT                    PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                      PIC X(29)    VALUE  SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN                              SECTION.
+           PERFORM  INITIAL-RTN.
+           PERFORM  AGE-SOURCE1-RTN.
+           PERFORM  AGE-SOURCE2-RTN.
+           PERFORM  FINAL-RTN.
+           STOP RUN.
+       MAIN-EXIT.
+       EXIT.
+
+       INITIAL-RTN                      SECTION.
+           PERFORM  GET-FILE-ASSIGNMENTS-RTN.
+           PERFORM  SORT-CARRYOVER-RTN.
+
+           OPEN INPUT                   DROPPED-FILE-1
+                                         DROPPED-FILE-2
+                                         CARRYOVER-FILE-SORTED.
+           OPEN OUTPUT                  CARRYOVER-FILE-OUT
+                                         AGING-REPORT-FILE.
+
+           PERFORM  READ-DROP1-RTN.
+           PERFORM  READ-DROP2-RTN.
+           PERFORM  READ-CARRY-RTN.
+       INITIAL-RTN-EXIT.
+       EXIT.
+
+      * AGE-SOURCE1-RTN/AGE-SOURCE2-RTN EACH WALK THE CARRYOVER STREAM
+      * IN ASCENDING KEY ORDER FOR THEIR OWN SOURCE ONLY, TREATING THE
+      * OTHER SOURCE'S ENTRIES AS HIGH-VALUES UNTIL THEIR OWN PASS
+      * REACHES THEM. THAT ONLY WORKS IF CARRYOVER-FILE-IN IS GROUPED
+      * BY SOURCE AND ASCENDING WITHIN EACH SOURCE - A CARRYOVER FILE
+      * THAT IS NOT IN THAT ORDER (HAND-EDITED, OR REBUILT BY SOMETHING
+      * OTHER THAN THIS PROGRAM'S OWN CARRY-FORWARD-RTN/NEW-DROP-RTN)
+      * WOULD MAKE THE SAME-SOURCE MERGE THINK IT HAS HIT END-OF-
+      * SOURCE EARLY AND SILENTLY DROP THE REMAINING ENTRIES. SORTING
+      * THE INPUT HERE, ONCE, GUARANTEES THE ORDERING THE MERGE
+      * DEPENDS ON REGARDLESS OF HOW CARRYOVER-FILE-IN WAS PRODUCED.
+       SORT-CARRYOVER-RTN                SECTION.
+           SORT  SORT-WORK-FILE
+               ON  ASCENDING  KEY  SW-SOURCE
+                                   SW-KEY
+               USING  CARRYOVER-FILE-IN
+               GIVING CARRYOVER-FILE-SORTED.
+       SORT-CARRYOVER-RTN-EXIT.
+       EXIT.
+
+       GET-FILE-ASSIGNMENTS-RTN         SECTION.
+           ACCEPT  WK-DDNAME-DROP1
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE1"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-DROP2
+               FROM  ENVIRONMENT  "DD-OUTPUTFILE2"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-CARRY-IN
+               FROM  ENVIRONMENT  "DD-CARRYOVER-IN"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-CARRY-OUT
+               FROM  ENVIRONMENT  "DD-CARRYOVER-OUT"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+           ACCEPT  WK-DDNAME-AGERPT
+               FROM  ENVIRONMENT  "DD-AGING-REPORT"
+               ON EXCEPTION  CONTINUE
+           END-ACCEPT.
+       GET-FILE-ASSIGNMENTS-RTN-EXIT.
+       EXIT.
+
+       READ-DROP1-RTN                    SECTION.
+           READ  DROPPED-FILE-1         INTO  WK-DROP1-REC
+                AT END  MOVE  "Y"       TO    WK-EOF-DROP1.
+           IF  WK-EOF-DROP1  =  "Y"  THEN
+               MOVE  HIGH-VALUE          TO    WK-DROP1-KEY
+           END-IF.
+       READ-DROP1-RTN-EXIT.
+       EXIT.
+
+       READ-DROP2-RTN                    SECTION.
+           READ  DROPPED-FILE-2         INTO  WK-DROP2-REC
+                AT END  MOVE  "Y"       TO    WK-EOF-DROP2.
+           IF  WK-EOF-DROP2  =  "Y"  THEN
+               MOVE  HIGH-VALUE          TO    WK-DROP2-KEY
+           END-IF.
+       READ-DROP2-RTN-EXIT.
+       EXIT.
+
+       READ-CARRY-RTN                    SECTION.
+           READ  CARRYOVER-FILE-SORTED  INTO  WK-CARRY-IN-REC
+                AT END  MOVE  "Y"       TO    WK-EOF-CARRY.
+           IF  WK-EOF-CARRY  =  "Y"  THEN
+               MOVE  HIGH-VALUE          TO    WK-CARRY-IN-KEY
+           END-IF.
+       READ-CARRY-RTN-EXIT.
+       EXIT.
+
+       AGE-SOURCE1-RTN                   SECTION.
+           MOVE  "1"                     TO    WK-CURRENT-SOURCE.
+           PERFORM  SET-EFFECTIVE-CARRY1-RTN.
+
+           PERFORM UNTIL  (WK-EOF-DROP1  =  "Y")
+                      AND  (WK-EFFECTIVE-CARRY-KEY  =  HIGH-VALUES)
+
+               MOVE  WK-DROP1-KEY        TO    WK-LOW-KEY
+               IF  WK-EFFECTIVE-CARRY-KEY  <  WK-LOW-KEY  THEN
+                   MOVE  WK-EFFECTIVE-CARRY-KEY  TO  WK-LOW-KEY
+               END-IF
+
+               MOVE  "N"                 TO    WK-ON-DROP
+               MOVE  "N"                 TO    WK-ON-CARRY
+               IF  WK-DROP1-KEY  =  WK-LOW-KEY  THEN
+                   MOVE  "Y"             TO    WK-ON-DROP
+               END-IF
+               IF  WK-EFFECTIVE-CARRY-KEY  =  WK-LOW-KEY  THEN
+                   MOVE  "Y"             TO    WK-ON-CARRY
+               END-IF
+
+               EVALUATE  TRUE
+                   WHEN  WK-ON-DROP  =  "Y"  AND  WK-ON-CARRY  =  "Y"
+                       PERFORM  CARRY-FORWARD-RTN
+                       PERFORM  READ-DROP1-RTN
+                       PERFORM  READ-CARRY-RTN
+                       PERFORM  SET-EFFECTIVE-CARRY1-RTN
+                   WHEN  WK-ON-DROP  =  "Y"
+                       PERFORM  NEW-DROP-RTN
+                       PERFORM  READ-DROP1-RTN
+                   WHEN  WK-ON-CARRY  =  "Y"
+                       ADD  1             TO    WK-COUNT-CLEARED
+                       PERFORM  READ-CARRY-RTN
+                       PERFORM  SET-EFFECTIVE-CARRY1-RTN
+               END-EVALUATE
+           END-PERFORM.
+       AGE-SOURCE1-RTN-EXIT.
+       EXIT.
+
+       SET-EFFECTIVE-CARRY1-RTN          SECTION.
+           IF  WK-CARRY-IN-SOURCE  =  "1"  THEN
+               MOVE  WK-CARRY-IN-KEY     TO    WK-EFFECTIVE-CARRY-KEY
+           ELSE
+               MOVE  HIGH-VALUES         TO    WK-EFFECTIVE-CARRY-KEY
+           END-IF.
+       SET-EFFECTIVE-CARRY1-RTN-EXIT.
+       EXIT.
+
+       AGE-SOURCE2-RTN                   SECTION.
+           MOVE  "2"                     TO    WK-CURRENT-SOURCE.
+           PERFORM  SET-EFFECTIVE-CARRY2-RTN.
+
+           PERFORM UNTIL  (WK-EOF-DROP2  =  "Y")
+                      AND  (WK-EFFECTIVE-CARRY-KEY  =  HIGH-VALUES)
+
+               MOVE  WK-DROP2-KEY        TO    WK-LOW-KEY
+               IF  WK-EFFECTIVE-CARRY-KEY  <  WK-LOW-KEY  THEN
+                   MOVE  WK-EFFECTIVE-CARRY-KEY  TO  WK-LOW-KEY
+               END-IF
+
+               MOVE  "N"                 TO    WK-ON-DROP
+               MOVE  "N"                 TO    WK-ON-CARRY
+               IF  WK-DROP2-KEY  =  WK-LOW-KEY  THEN
+                   MOVE  "Y"             TO    WK-ON-DROP
+               END-IF
+               IF  WK-EFFECTIVE-CARRY-KEY  =  WK-LOW-KEY  THEN
+                   MOVE  "Y"             TO    WK-ON-CARRY
+               END-IF
+
+               EVALUATE  TRUE
+                   WHEN  WK-ON-DROP  =  "Y"  AND  WK-ON-CARRY  =  "Y"
+                       PERFORM  CARRY-FORWARD-RTN
+                       PERFORM  READ-DROP2-RTN
+                       PERFORM  READ-CARRY-RTN
+                       PERFORM  SET-EFFECTIVE-CARRY2-RTN
+                   WHEN  WK-ON-DROP  =  "Y"
+                       PERFORM  NEW-DROP-RTN
+                       PERFORM  READ-DROP2-RTN
+                   WHEN  WK-ON-CARRY  =  "Y"
+                       ADD  1             TO    WK-COUNT-CLEARED
+                       PERFORM  READ-CARRY-RTN
+                       PERFORM  SET-EFFECTIVE-CARRY2-RTN
+               END-EVALUATE
+           END-PERFORM.
+       AGE-SOURCE2-RTN-EXIT.
+       EXIT.
+
+       SET-EFFECTIVE-CARRY2-RTN          SECTION.
+           IF  WK-CARRY-IN-SOURCE  =  "2"  THEN
+               MOVE  WK-CARRY-IN-KEY     TO    WK-EFFECTIVE-CARRY-KEY
+           ELSE
+               MOVE  HIGH-VALUES         TO    WK-EFFECTIVE-CARRY-KEY
+           END-IF.
+       SET-EFFECTIVE-CARRY2-RTN-EXIT.
+       EXIT.
+
+       NEW-DROP-RTN                      SECTION.
+           ADD  1                        TO    WK-COUNT-NEW-DROPS.
+           ADD  1                        TO    WK-COUNT-1-DAY.
+
+           MOVE  WK-LOW-KEY              TO    WK-CARRY-OUT-KEY.
+           MOVE  1                       TO    WK-CARRY-OUT-AGE-DAYS.
+           MOVE  WK-CURRENT-SOURCE       TO    WK-CARRY-OUT-SOURCE.
+           WRITE  CARRYOVERRECORD-OUT    FROM  WK-CARRY-OUT-REC.
+
+           MOVE  WK-CARRY-OUT-SOURCE     TO    AGE-SOURCE.
+           MOVE  WK-LOW-KEY              TO    AGE-KEY.
+           MOVE  1                       TO    AGE-DAYS-OUT.
+           MOVE  "1 DAY"                 TO    AGE-BUCKET.
+           WRITE  AGINGREPORTRECORD      FROM  AGING-DETAIL-LINE.
+       NEW-DROP-RTN-EXIT.
+       EXIT.
+
+       CARRY-FORWARD-RTN                 SECTION.
+           MOVE  WK-CARRY-IN-SOURCE      TO    WK-CARRY-OUT-SOURCE.
+           MOVE  WK-CARRY-IN-KEY         TO    WK-CARRY-OUT-KEY.
+           ADD   1                       TO    WK-CARRY-IN-AGE-DAYS.
+           MOVE  WK-CARRY-IN-AGE-DAYS    TO    WK-CARRY-OUT-AGE-DAYS.
+           WRITE  CARRYOVERRECORD-OUT    FROM  WK-CARRY-OUT-REC.
+
+           MOVE  WK-CARRY-OUT-SOURCE     TO    AGE-SOURCE.
+           MOVE  WK-CARRY-OUT-KEY        TO    AGE-KEY.
+           MOVE  WK-CARRY-OUT-AGE-DAYS   TO    AGE-DAYS-OUT.
+
+           EVALUATE  TRUE
+               WHEN  WK-CARRY-OUT-AGE-DAYS  =  1
+                   MOVE  "1 DAY"         TO    AGE-BUCKET
+                   ADD   1               TO    WK-COUNT-1-DAY
+               WHEN  WK-CARRY-OUT-AGE-DAYS  <  4
+                   MOVE  "2-3 DAYS"      TO    AGE-BUCKET
+                   ADD   1               TO    WK-COUNT-2-3-DAYS
+               WHEN  OTHER
+                   MOVE  "4+ DAYS"       TO    AGE-BUCKET
+                   ADD   1               TO    WK-COUNT-4-PLUS-DAYS
+           END-EVALUATE.
+           WRITE  AGINGREPORTRECORD      FROM  AGING-DETAIL-LINE.
+       CARRY-FORWARD-RTN-EXIT.
+       EXIT.
+
+       FINAL-RTN                         SECTION.
+           PERFORM  WRITE-AGING-SUMMARY-RTN.
+
+           CLOSE                        DROPPED-FILE-1
+                                         DROPPED-FILE-2
+                                         CARRYOVER-FILE-SORTED
+                                         CARRYOVER-FILE-OUT
+                                         AGING-REPORT-FILE.
+       FINAL-RTN-EXIT.
+       EXIT.
+
+       WRITE-AGING-SUMMARY-RTN           SECTION.
+           MOVE  "NEW UNMATCHED KEYS TODAY"      TO  AS-LABEL.
+           MOVE  WK-COUNT-NEW-DROPS              TO  AS-COUNT.
+           WRITE  AGINGREPORTRECORD      FROM  AGING-SUMMARY-LINE.
+
+           MOVE  "UNMATCHED 1 DAY"               TO  AS-LABEL.
+           MOVE  WK-COUNT-1-DAY                  TO  AS-COUNT.
+           WRITE  AGINGREPORTRECORD      FROM  AGING-SUMMARY-LINE.
+
+           MOVE  "UNMATCHED 2-3 DAYS"            TO  AS-LABEL.
+           MOVE  WK-COUNT-2-3-DAYS               TO  AS-COUNT.
+           WRITE  AGINGREPORTRECORD      FROM  AGING-SUMMARY-LINE.
+
+           MOVE  "UNMATCHED 4+ DAYS"             TO  AS-LABEL.
+           MOVE  WK-COUNT-4-PLUS-DAYS            TO  AS-COUNT.
+           WRITE  AGINGREPORTRECORD      FROM  AGING-SUMMARY-LINE.
+
+           MOVE  "CLEARED SINCE YESTERDAY"       TO  AS-LABEL.
+           MOVE  WK-COUNT-CLEARED                TO  AS-COUNT.
+           WRITE  AGINGREPORTRECORD      FROM  AGING-SUMMARY-LINE.
+       WRITE-AGING-SUMMARY-RTN-EXIT.
+       EXIT.
